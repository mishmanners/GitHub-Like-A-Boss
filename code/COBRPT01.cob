@@ -0,0 +1,315 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    COBRPT01.
+000300 AUTHOR.        D L JENNINGS.
+000400 INSTALLATION.  DATA CENTER OPERATIONS.
+000500 DATE-WRITTEN.  08/09/2026.
+000600 DATE-COMPILED.
+000700*================================================================
+000800* MODIFICATION HISTORY
+000900*----------------------------------------------------------------
+001000* 08/09/26  DLJ  INITIAL VERSION - NIGHTLY ROLLUP OF THE COBLIS
+001100*                CONNECTION-ACTIVITY RECORDS WRITTEN BY COBLIS.
+001200*================================================================
+001300*
+001400*****************************************************************
+001500* COBRPT01 SCANS THE COBLIS-ACTIVITY RECORDS WRITTEN BY THE      *
+001600* COBLIS TCP/IP LISTENER AND PRODUCES A DAILY SUMMARY REPORT OF  *
+001700* CONNECTION VOLUME, SESSION LENGTH, HOW CONNECTIONS ENDED, AND  *
+001800* A BREAKDOWN OF TCP-ERROR OCCURRENCES BY SOCKET REASON CODE.    *
+001900*****************************************************************
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 IDMS-CONTROL SECTION.
+002300 PROTOCOL.      MODE IS BATCH
+002400                IDMS-RECORDS MANUAL.
+002500*
+002600 CONFIGURATION SECTION.
+002700 SOURCE-COMPUTER.   IBM-ZSERIES.
+002800 OBJECT-COMPUTER.   IBM-ZSERIES.
+002900 SPECIAL-NAMES.     C01 IS TO-NEW-PAGE.
+003000*
+003050 INPUT-OUTPUT SECTION.
+003060 FILE-CONTROL.
+003070     SELECT RPT-FILE ASSIGN TO RPTFILE
+003080         ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200*
+003300 FILE SECTION.
+003400*
+003500 FD  RPT-FILE
+003600     RECORDING MODE IS F
+003700     LABEL RECORDS ARE STANDARD.
+003800 01  RPT-RECORD           PIC X(133).
+003900*
+004000 WORKING-STORAGE SECTION.
+004100*
+004200 01  COPY IDMS SUBSCHEMA-CTRL.
+004300 01  COPY IDMS RECORD COBLIS-ACTIVITY.
+004400*
+004500*****************************************************************
+004600* SWITCHES                                                       *
+004700*****************************************************************
+004800 01  WS-SWITCHES.
+004900     05  WS-EOF-SW            PIC X(01) VALUE 'N'.
+005000         88  WS-EOF                      VALUE 'Y'.
+005100*
+005110*****************************************************************
+005120* DATE FILTER - ONLY CONNECTIONS THAT FIRST CONNECTED ON         *
+005130* HDG-DATE ARE ROLLED INTO THIS RUN'S TOTALS, SO A RECORD LEFT   *
+005140* BEHIND BY AN EARLIER RUN (COBLIS-ACTIVITY IS NEVER ERASED)     *
+005150* IS NOT COUNTED AGAIN EVERY NIGHT IT SITS IN THE AREA.          *
+005160*****************************************************************
+005170 77  WS-AL-DATE-PORTION       PIC 9(08).
+005200*****************************************************************
+005300* ACCUMULATORS                                                   *
+005400*****************************************************************
+005500 77  WS-TOTAL-CONNECTIONS     PIC 9(07) COMP VALUE ZERO.
+005600 77  WS-TOTAL-MESSAGES        PIC 9(09) COMP VALUE ZERO.
+005700 77  WS-AVG-MESSAGES          PIC 9(05)V9(02).
+005800 77  WS-STOP-COUNT            PIC 9(07) COMP VALUE ZERO.
+005900 77  WS-CLIENT-COUNT          PIC 9(07) COMP VALUE ZERO.
+006000 77  WS-ERROR-COUNT           PIC 9(07) COMP VALUE ZERO.
+006100 77  WS-DRAIN-COUNT           PIC 9(07) COMP VALUE ZERO.
+006200 77  WS-OPEN-COUNT            PIC 9(07) COMP VALUE ZERO.
+006250 77  WS-TOKEN-FAIL-COUNT      PIC 9(07) COMP VALUE ZERO.
+006300 77  WS-SESSION-MESSAGES      PIC 9(07) COMP.
+006400*
+006500*****************************************************************
+006600* SOCKET-RSNCD BREAKDOWN TABLE                                   *
+006700*****************************************************************
+006800 01  WS-RSNCD-TABLE.
+006900     05  WS-RSNCD-ENTRY       OCCURS 20 TIMES
+007000                              INDEXED BY WS-RSNCD-IDX.
+007100         10  WS-RSNCD-VALUE   PIC S9(08) COMP VALUE ZERO.
+007200         10  WS-RSNCD-COUNT   PIC 9(07) COMP VALUE ZERO.
+007300 77  WS-RSNCD-ENTRIES-USED    PIC 9(04) COMP VALUE ZERO.
+007400 77  WS-RSNCD-FOUND-SW        PIC X(01).
+007450     88  WS-RSNCD-FOUND                VALUE 'Y'.
+007460 77  WS-RSNCD-OVERFLOW-COUNT  PIC 9(07) COMP VALUE ZERO.
+007600*
+007700*****************************************************************
+007800* REPORT LINES                                                  *
+007900*****************************************************************
+008000 01  HDG-LINE-1.
+008100     05  FILLER               PIC X(42)
+008200         VALUE 'COBLIS NIGHTLY CONNECTION ACTIVITY REPORT'.
+008300 01  HDG-LINE-2.
+008400     05  FILLER               PIC X(13) VALUE 'REPORT DATE: '.
+008500     05  HDG-DATE             PIC 9(08).
+008600 01  DTL-LINE.
+008700     05  DTL-LABEL            PIC X(40).
+008800     05  DTL-VALUE            PIC ZZZ,ZZZ,ZZ9.
+008900 01  DTL-AVG-LINE.
+009000     05  FILLER               PIC X(40)
+009100         VALUE 'AVERAGE MESSAGES PER SESSION:'.
+009200     05  DTL-AVG-VALUE        PIC ZZ,ZZ9.99.
+009300 01  RSNCD-HDG-LINE.
+009400     05  FILLER               PIC X(40)
+009500         VALUE 'TCP-ERROR OCCURRENCES BY SOCKET-RSNCD'.
+009600 01  RSNCD-DTL-LINE.
+009700     05  FILLER               PIC X(10) VALUE '  RSNCD = '.
+009800     05  RSNCD-DTL-VALUE      PIC --------9.
+009900     05  FILLER               PIC X(12) VALUE '  COUNT = '.
+010000     05  RSNCD-DTL-COUNT      PIC Z,ZZZ,ZZ9.
+010100*
+010200 PROCEDURE DIVISION.
+010300*
+010400*****************************************************************
+010500* 0000-MAINLINE                                                 *
+010600*****************************************************************
+010700 0000-MAINLINE.
+010800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010900     PERFORM 2000-PROCESS-ACTIVITY THRU 2000-EXIT
+011000         UNTIL WS-EOF.
+011100     PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+011200     PERFORM 9999-TERMINATE THRU 9999-EXIT.
+011300     GOBACK.
+011400*
+011500*****************************************************************
+011600* 1000-INITIALIZE                                                *
+011700*****************************************************************
+011800 1000-INITIALIZE.
+011900     OPEN OUTPUT RPT-FILE.
+012000     ACCEPT HDG-DATE FROM DATE YYYYMMDD.
+012100     PERFORM 2100-READ-FIRST-ACTIVITY THRU 2100-EXIT.
+012200 1000-EXIT.
+012300     EXIT.
+012400*
+012500*****************************************************************
+012600* 2100-READ-FIRST-ACTIVITY - POSITION AT THE FIRST RECORD IN     *
+012700* THE COBLIS-ACTIVITY AREA                                      *
+012800*****************************************************************
+012900 2100-READ-FIRST-ACTIVITY.
+013000     OBTAIN FIRST COBLIS-ACTIVITY WITHIN COBLIS-ACTIVITY-AREA.
+013100     IF DB-NOTFND
+014000         SET WS-EOF TO TRUE
+014100     END-IF.
+014200 2100-EXIT.
+014300     EXIT.
+014400*
+014500*****************************************************************
+014600* 2000-PROCESS-ACTIVITY - TALLY ONE COBLIS-ACTIVITY RECORD, IF   *
+014700* IT FIRST CONNECTED ON HDG-DATE, AND MOVE TO THE NEXT ONE IN    *
+014750* THE AREA. COBLIS-ACTIVITY IS ACCUMULATED FOREVER (NEVER        *
+014760* ERASED BY THE LISTENER), SO EVERY ROW EVER WRITTEN IS STILL    *
+014770* SCANNED EACH NIGHT - ONLY ROWS MATCHING TODAY'S DATE ARE       *
+014780* ACTUALLY ROLLED INTO THE TOTALS BELOW.                         *
+014800*****************************************************************
+014900 2000-PROCESS-ACTIVITY.
+014920     MOVE AL-FIRST-SEEN (1:8) TO WS-AL-DATE-PORTION.
+014940     IF WS-AL-DATE-PORTION = HDG-DATE
+015000         ADD 1 TO WS-TOTAL-CONNECTIONS
+015100         COMPUTE WS-SESSION-MESSAGES = AL-RESUME-COUNT + 1
+015200         ADD WS-SESSION-MESSAGES TO WS-TOTAL-MESSAGES
+015300*
+015400         EVALUATE AL-END-REASON
+015500             WHEN 'S'
+015600                 ADD 1 TO WS-STOP-COUNT
+015700             WHEN 'C'
+015800                 ADD 1 TO WS-CLIENT-COUNT
+015900             WHEN 'D'
+016000                 ADD 1 TO WS-DRAIN-COUNT
+016050             WHEN 'T'
+016060                 ADD 1 TO WS-TOKEN-FAIL-COUNT
+016100             WHEN 'E'
+016200                 ADD 1 TO WS-ERROR-COUNT
+016300                 PERFORM 2200-TALLY-RSNCD THRU 2200-EXIT
+016400             WHEN OTHER
+016500                 ADD 1 TO WS-OPEN-COUNT
+016600         END-EVALUATE
+016650     END-IF.
+016700*
+016800     OBTAIN NEXT COBLIS-ACTIVITY WITHIN COBLIS-ACTIVITY-AREA.
+016900     IF DB-NOTFND
+017000         SET WS-EOF TO TRUE
+017100     END-IF.
+017200 2000-EXIT.
+017300     EXIT.
+017400*
+017500*****************************************************************
+017600* 2200-TALLY-RSNCD - FIND OR ADD THE TABLE ENTRY FOR THIS        *
+017700* CONNECTION'S LAST SOCKET-RSNCD AND BUMP ITS COUNT. A 21ST      *
+017750* DISTINCT RSNCD VALUE CANNOT GET A TABLE SLOT - ITS CONNECTIONS *
+017760* ARE TALLIED INTO WS-RSNCD-OVERFLOW-COUNT INSTEAD SO THE REPORT *
+017770* NEVER DROPS THEM WITHOUT A TRACE.                              *
+017800*****************************************************************
+017900 2200-TALLY-RSNCD.
+018000     MOVE 'N' TO WS-RSNCD-FOUND-SW.
+018100     IF WS-RSNCD-ENTRIES-USED GREATER THAN ZERO
+018200         PERFORM 2210-SEARCH-RSNCD THRU 2210-EXIT
+018300             VARYING WS-RSNCD-IDX FROM 1 BY 1
+018400             UNTIL WS-RSNCD-IDX GREATER THAN WS-RSNCD-ENTRIES-USED
+019000     END-IF.
+019100     IF NOT WS-RSNCD-FOUND
+019200         IF WS-RSNCD-ENTRIES-USED LESS THAN 20
+020000             ADD 1 TO WS-RSNCD-ENTRIES-USED
+020100             SET WS-RSNCD-IDX TO WS-RSNCD-ENTRIES-USED
+020200             MOVE AL-LAST-RSNCD TO WS-RSNCD-VALUE (WS-RSNCD-IDX)
+020300             MOVE 1 TO WS-RSNCD-COUNT (WS-RSNCD-IDX)
+020350         ELSE
+020360             ADD 1 TO WS-RSNCD-OVERFLOW-COUNT
+020400         END-IF
+020500     END-IF.
+020600 2200-EXIT.
+020700     EXIT.
+020800*
+020900*****************************************************************
+021000* 2210-SEARCH-RSNCD - ONE TABLE SLOT PER CALL, DRIVEN BY THE     *
+021100* PERFORM VARYING ABOVE                                         *
+021200*****************************************************************
+021300 2210-SEARCH-RSNCD.
+021400     IF AL-LAST-RSNCD = WS-RSNCD-VALUE (WS-RSNCD-IDX)
+022000         ADD 1 TO WS-RSNCD-COUNT (WS-RSNCD-IDX)
+022100         SET WS-RSNCD-FOUND TO TRUE
+022200     END-IF.
+022300 2210-EXIT.
+022400     EXIT.
+022500*
+022600*****************************************************************
+022700* 8000-PRODUCE-REPORT                                           *
+022800*****************************************************************
+022900 8000-PRODUCE-REPORT.
+023000     WRITE RPT-RECORD FROM HDG-LINE-1 AFTER ADVANCING PAGE.
+023100     WRITE RPT-RECORD FROM HDG-LINE-2 AFTER ADVANCING 2 LINES.
+023200     MOVE SPACES TO RPT-RECORD.
+023300     WRITE RPT-RECORD AFTER ADVANCING 2 LINES.
+023400*
+023500     MOVE 'TOTAL CONNECTIONS:' TO DTL-LABEL.
+023600     MOVE WS-TOTAL-CONNECTIONS TO DTL-VALUE.
+023700     WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE.
+023800*
+023900     IF WS-TOTAL-CONNECTIONS GREATER THAN ZERO
+024000         COMPUTE WS-AVG-MESSAGES ROUNDED =
+024100             WS-TOTAL-MESSAGES / WS-TOTAL-CONNECTIONS
+024200     ELSE
+024300         MOVE ZERO TO WS-AVG-MESSAGES
+024400     END-IF.
+024500     MOVE WS-AVG-MESSAGES TO DTL-AVG-VALUE.
+024600     WRITE RPT-RECORD FROM DTL-AVG-LINE AFTER ADVANCING 1 LINE.
+024700*
+024800     MOVE 'STOP-INITIATED CLOSES:' TO DTL-LABEL.
+024900     MOVE WS-STOP-COUNT TO DTL-VALUE.
+025000     WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE.
+025100*
+025200     MOVE 'CLIENT-INITIATED CLOSES:' TO DTL-LABEL.
+025300     MOVE WS-CLIENT-COUNT TO DTL-VALUE.
+025400     WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE.
+025500*
+025600     MOVE 'ERROR-FORCED CLOSES:' TO DTL-LABEL.
+025700     MOVE WS-ERROR-COUNT TO DTL-VALUE.
+025800     WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE.
+025900*
+026000     MOVE 'DRAIN-REFUSED CONNECTIONS:' TO DTL-LABEL.
+026100     MOVE WS-DRAIN-COUNT TO DTL-VALUE.
+026200     WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE.
+026250*
+026260     MOVE 'HANDSHAKE TOKEN REJECTIONS:' TO DTL-LABEL.
+026270     MOVE WS-TOKEN-FAIL-COUNT TO DTL-VALUE.
+026280     WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE.
+026300*
+026400     MOVE 'STILL-OPEN AT RUN TIME:' TO DTL-LABEL.
+026500     MOVE WS-OPEN-COUNT TO DTL-VALUE.
+026600     WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE.
+026700*
+026800     MOVE SPACES TO RPT-RECORD.
+026900     WRITE RPT-RECORD AFTER ADVANCING 2 LINES.
+027000     WRITE RPT-RECORD FROM RSNCD-HDG-LINE AFTER ADVANCING 1 LINE.
+027100*
+027200     IF WS-RSNCD-ENTRIES-USED GREATER THAN ZERO
+027300         PERFORM 8100-PRINT-RSNCD THRU 8100-EXIT
+027400             VARYING WS-RSNCD-IDX FROM 1 BY 1
+027500             UNTIL WS-RSNCD-IDX GREATER THAN WS-RSNCD-ENTRIES-USED
+027600     ELSE
+027700         MOVE SPACES TO RPT-RECORD
+027800         MOVE '  NO TCP-ERROR OCCURRENCES TODAY' TO RPT-RECORD
+027900         WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+028000     END-IF.
+028020*
+028040     IF WS-RSNCD-OVERFLOW-COUNT GREATER THAN ZERO
+028060         MOVE SPACES TO RPT-RECORD
+028080         WRITE RPT-RECORD AFTER ADVANCING 1 LINE
+028090         MOVE 'ADDL DISTINCT RSNCD VALUES DROPPED:'
+028095             TO DTL-LABEL
+028097         MOVE WS-RSNCD-OVERFLOW-COUNT TO DTL-VALUE
+028099         WRITE RPT-RECORD FROM DTL-LINE AFTER ADVANCING 1 LINE
+028101     END-IF.
+028102 8000-EXIT.
+028200     EXIT.
+028300*
+028400*****************************************************************
+028500* 8100-PRINT-RSNCD - ONE DETAIL LINE PER DISTINCT SOCKET-RSNCD   *
+028600*****************************************************************
+028700 8100-PRINT-RSNCD.
+028800     MOVE WS-RSNCD-VALUE (WS-RSNCD-IDX) TO RSNCD-DTL-VALUE.
+028900     MOVE WS-RSNCD-COUNT (WS-RSNCD-IDX) TO RSNCD-DTL-COUNT.
+029000     WRITE RPT-RECORD FROM RSNCD-DTL-LINE AFTER ADVANCING 1 LINE.
+029100 8100-EXIT.
+029200     EXIT.
+029300*
+029400*****************************************************************
+029500* 9999-TERMINATE                                                *
+029600*****************************************************************
+029700 9999-TERMINATE.
+029800     CLOSE RPT-FILE.
+029900 9999-EXIT.
+030000     EXIT.
