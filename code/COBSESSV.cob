@@ -0,0 +1,107 @@
+RETRIEVAL
+ACTIVITY-LOG
+DMLIST
+
+*****************************************************************
+ COBSESSV is an online IDMS-DC transaction that gives an operator *
+ a live view of COBLIS sessions that are currently open. It scans *
+ the COBLIS-SESSION table maintained by COBLIS on entry/exit       *
+ (STORE when a new socket starts, MODIFY on each later resume,     *
+ ERASE when the socket finally closes) and displays, for each      *
+ session still open: socket descriptor, resume count, and the     *
+ timestamp of its last activity. Only the first 20 rows fit on     *
+ the page; if more sessions exist the map also shows a count of   *
+ how many were left off, so a hung session past row 20 is never    *
+ silently invisible to the operator.                               *
+*****************************************************************
+
+IDENTIFICATION DIVISION.
+PROGRAM-ID.               COBSESSV.
+ENVIRONMENT DIVISION.
+IDMS-CONTROL SECTION.
+PROTOCOL. MODE IS IDMS-DC DEBUG
+          IDMS-RECORDS MANUAL.
+
+DATA DIVISION.
+
+WORKING-STORAGE SECTION.
+
+01  COPY IDMS SUBSCHEMA-CTRL.
+01  COPY IDMS RECORD COBLIS-SESSION.
+01  COPY IDMS MAP COBSESSM.
+
+01  MSG20  PIC X(20) VALUE ' No active sessions.'.
+
+01  TERM-FLAG        PIC S9(8) COMP VALUE 0.
+
+01  SESS-DISPLAY-COUNT   PIC S9(4) COMP VALUE 0.
+01  SESS-MORE-COUNT      PIC S9(4) COMP VALUE 0.
+
+PROCEDURE DIVISION.
+
+*****************************************************************
+ Read the active-session table and build the terminal page,      *
+ moving each row straight into COBSESSM's own OCCURS 20 output    *
+ fields (SESSM-SOCKET-DESC-OUT / SESSM-RESUME-COUNT-OUT /         *
+ SESSM-LAST-ACTIVITY-OUT) so the single PUT MAP below sends       *
+ everything from the map's own generated layout.                 *
+*****************************************************************
+SESSV-START.
+    MOVE 0 TO SESS-DISPLAY-COUNT.
+
+    OBTAIN FIRST COBLIS-SESSION WITHIN COBLIS-SESSION-AREA.
+    IF DB-NOTFND
+      GO TO SESSV-SEND.
+
+SESSV-COLLECT.
+    IF SESS-DISPLAY-COUNT GREATER THAN OR EQUAL TO 20
+      GO TO SESSV-COUNT-REMAINDER.
+
+    ADD 1 TO SESS-DISPLAY-COUNT.
+    MOVE SESS-SOCKET-DESCRIPTOR
+      TO SESSM-SOCKET-DESC-OUT (SESS-DISPLAY-COUNT).
+    MOVE SESS-RESUME-COUNT
+      TO SESSM-RESUME-COUNT-OUT (SESS-DISPLAY-COUNT).
+    MOVE SESS-LAST-ACTIVITY
+      TO SESSM-LAST-ACTIVITY-OUT (SESS-DISPLAY-COUNT).
+
+    OBTAIN NEXT COBLIS-SESSION WITHIN COBLIS-SESSION-AREA.
+    IF NOT DB-NOTFND
+      GO TO SESSV-COLLECT.
+    GO TO SESSV-SEND.
+
+*****************************************************************
+ The display table only holds 20 rows, but a hung session sitting *
+ past the 20th row (CALC/hash scan order, not insertion or        *
+ activity order) must never be silently invisible to the operator *
+ during an incident - so once the table is full, keep scanning     *
+ (without storing) just to count what did not fit.                *
+*****************************************************************
+SESSV-COUNT-REMAINDER.
+    ADD 1 TO SESS-MORE-COUNT.
+    OBTAIN NEXT COBLIS-SESSION WITHIN COBLIS-SESSION-AREA.
+    IF NOT DB-NOTFND
+      GO TO SESSV-COUNT-REMAINDER.
+
+*****************************************************************
+ Send the collected rows (or a "no sessions" notice) to the map  *
+*****************************************************************
+SESSV-SEND.
+    IF SESS-DISPLAY-COUNT = 0
+      MOVE MSG20 TO SESSM-NO-SESSIONS-OUT
+      PUT MAP COBSESSM ERASE
+      GO TO SESSV-EXIT.
+
+    MOVE SESS-DISPLAY-COUNT TO SESSM-ROW-COUNT-OUT.
+    MOVE SESS-MORE-COUNT TO SESSM-MORE-COUNT-OUT.
+    PUT MAP COBSESSM ERASE.
+
+SESSV-EXIT.
+    GOBACK.
+
+*****************************************************************
+
+    COPY IDMS IDMS-STATUS.
+IDMS-ABORT SECTION.
+IDMS-ABORT-EXIT.
+    EXIT.
