@@ -1,5 +1,5 @@
 RETRIEVAL
-NO-ACTIVITY-LOG
+ACTIVITY-LOG
 DMLIST
 
 *****************************************************************
@@ -28,6 +28,12 @@ WORKING-STORAGE SECTION.
 
 01  COPY IDMS SUBSCHEMA-CTRL.
 01  COPY IDMS RECORD SOCKET-CALL-INTERFACE.
+01  COPY IDMS RECORD COBLIS-ACTIVITY.
+01  COPY IDMS RECORD COBLIS-CONFIG.
+01  COPY IDMS RECORD COBLIS-TOKEN.
+01  COPY IDMS RECORD COBLIS-DRAIN.
+01  COPY IDMS RECORD COBLIS-SESSION.
+01  COPY IDMS RECORD COBLIS-ERR-DIAG.
 
 01  MSG01  PIC X(20) VALUE ' Parameter string  :'.
 01  MSG02  PIC X(20) VALUE ' Socket descriptor :'.
@@ -40,12 +46,74 @@ WORKING-STORAGE SECTION.
 01  MSG09  PIC X(20) VALUE ' Socket errno      :'.
 01  MSG10  PIC X(20) VALUE ' Buffer length     :'.
 01  MSG11  PIC X(08) VALUE ' Buffer:'.
-01  MSG12  PIC X(22) VALUE ' Data length too long.'.
+01  MSG12  PIC X(20) VALUE ' Error diagnosis   :'.
+
+01  DIAG-DEFAULT-TEXT  PIC X(40)
+    VALUE 'No diagnosis on file for this code pair'.
+
+*****************************************************************
+ Control commands recognized in BUFTXT04 in place of an echo     *
+*****************************************************************
+01  CMD-PING         PIC X(4) VALUE 'PING'.
+01  CMD-STAT         PIC X(4) VALUE 'STAT'.
+
+01  RESP-PING        PIC X(4) VALUE 'PONG'.
+01  RESP-STAT.
+  03  FILLER         PIC X(05) VALUE 'STAT '.
+  03  RESP-STAT-DESC   PIC 9(08).
+  03  FILLER         PIC X(01) VALUE SPACE.
+  03  RESP-STAT-RESUME PIC 9(08).
 
 01  RETLEN           PIC S9(8) COMP.
 01  WK-LENGTH        PIC S9(8) COMP.
 01  WK-SUBSCRIPT     PIC S9(4) COMP.
 01  TERM-FLAG        PIC S9(8) COMP VALUE 0.
+01  WK-ORIG-BUFTXT04 PIC X(4).
+01  WK-ORIG-BUFLEN    PIC 9(8) COMP.
+
+*****************************************************************
+ Activity-log working storage: one COBLIS-ACTIVITY record is     *
+ maintained per connection (keyed by socket descriptor) across    *
+ every resume of that connection.                                *
+*****************************************************************
+01  WK-BYTES-IN      PIC S9(8) COMP VALUE 0.
+01  WK-BYTES-OUT     PIC S9(8) COMP VALUE 0.
+01  WK-LAST-RSNCD    PIC S9(8) COMP VALUE 0.
+
+01  TERM-REASON      PIC X(01) VALUE SPACE.
+  88  TERM-REASON-STOP          VALUE 'S'.
+  88  TERM-REASON-CLIENT-CLOSE  VALUE 'C'.
+  88  TERM-REASON-ERROR         VALUE 'E'.
+  88  TERM-REASON-DRAIN         VALUE 'D'.
+  88  TERM-REASON-TOKEN-FAIL    VALUE 'T'.
+
+01  RESP-DRAIN       PIC X(20) VALUE 'SERVER DRAINING     '.
+
+01  WK-TIMESTAMP.
+  03  WK-TS-DATE     PIC 9(08).
+  03  WK-TS-TIME     PIC 9(08).
+
+01  WK-REMAINING     PIC S9(8) COMP.
+01  WK-CHUNK-LEN     PIC S9(8) COMP.
+
+*****************************************************************
+ Retry/backoff working storage for transient IDMSOCKI errors.    *
+ RETRYABLE-RSNCD-1 is an interrupted-call reason code; RETRYABLE- *
+ ERRNO-1 is EWOULDBLOCK/EAGAIN (a momentarily full send/receive   *
+ buffer). Both clear on their own and are worth a bounded retry.  *
+*****************************************************************
+01  RETRY-COUNT      PIC S9(4) COMP VALUE 0.
+01  RETRY-MAX         PIC S9(4) COMP VALUE 3.
+01  RETRY-SWITCH      PIC X(01) VALUE 'N'.
+  88  RETRY-ALLOWED           VALUE 'Y'.
+
+01  RETRYABLE-RSNCD-1 PIC S9(8) COMP VALUE 4.
+01  RETRYABLE-ERRNO-1 PIC S9(8) COMP VALUE 11.
+
+01  WK-DELAY-ITERATIONS PIC S9(8) COMP.
+01  WK-DELAY-SUBSCRIPT  PIC S9(8) COMP.
+
+01  WK-PHYS-CHUNK-MAX PIC S9(8) COMP.
 
 01  BUFFER.
   03  BUFFER-ARRAY   PIC X(1) OCCURS 84 TIMES.
@@ -55,6 +123,10 @@ WORKING-STORAGE SECTION.
   03  BUFTXT80-REDEF REDEFINES BUFTXT80.
     05  BUFTXT04     PIC X(4).
     05  BUFTXT76     PIC X(76).
+01  BUFFER-REDEF2     REDEFINES BUFFER.
+  03  FILLER         PIC X(4).
+  03  BUFTOK08       PIC X(8).
+  03  FILLER         PIC X(72).
 
 01  WORKW.
   03  WORK-WCC       PIC X.
@@ -77,6 +149,22 @@ PROCEDURE DIVISION USING SOCKET-PARMS,
 *****************************************************************
 TCP-START.
 
+*****************************************************************
+ Load the protocol config record (max message length, terminate  *
+ keyword, log verbosity) once for this invocation, ahead of any   *
+ TCP-READ/TCP-WRITE that might need to consult it (including the  *
+ drain check immediately below, which writes a drain notice).     *
+*****************************************************************
+    PERFORM TCP-LOAD-CONFIG THRU TCP-LOAD-CONFIG-EXIT.
+
+*****************************************************************
+ An operator-flipped drain flag refuses any brand-new connection *
+ ahead of a maintenance window. Sessions already in flight        *
+ (resume count greater than 0) are left alone.                    *
+*****************************************************************
+    PERFORM TCP-DRAIN-CHECK THRU TCP-DRAIN-CHECK-EXIT.
+    IF TERM-FLAG = 1 GO TO TCP-EXIT.
+
 *****************************************************************
  Read the first 4 bytes: will contain the remaining length      *
 *****************************************************************
@@ -87,12 +175,22 @@ TCP-START.
     IF TERM-FLAG = 1 GO TO TCP-EXIT.
 
 *****************************************************************
- Read the remaining data (maximum 80 characters are allowed)    *
+ A fresh connection (resume count 0) must present a valid        *
+ handshake token as its first message before anything else on    *
+ this socket is processed; the token is never echoed back.       *
 *****************************************************************
-    IF BUFLEN GREATER THAN 80
-      WRITE LOG MESSAGE ID 9060300
-        PARMS FROM MSG12 LENGTH 22
-      PERFORM TCP-CLOSE THRU TCP-CLOSE-EXIT
+    IF SOCKET-RESUME-COUNT = 0
+      PERFORM TCP-TOKEN-CHECK THRU TCP-TOKEN-CHECK-EXIT
+      GO TO TCP-EXIT.
+
+*****************************************************************
+ Read the remaining data. Up to CFG-MAX-MSG-LEN characters come *
+ back in one shot; anything larger is read and echoed in chunks  *
+ no bigger than the physical BUFTXT80 work area instead of being *
+ rejected.                                                       *
+*****************************************************************
+    IF BUFLEN GREATER THAN WK-PHYS-CHUNK-MAX
+      PERFORM TCP-READ-CHUNKS THRU TCP-READ-CHUNKS-EXIT
       GO TO TCP-EXIT.
 
     MOVE BUFLEN TO WK-LENGTH.
@@ -100,16 +198,31 @@ TCP-START.
     PERFORM TCP-READ THRU TCP-READ-EXIT.
     IF TERM-FLAG = 1 GO TO TCP-EXIT.
 
-    MOVE BUFLEN TO WORK.
-    WRITE LOG MESSAGE ID 9060300
-      PARMS FROM MSG10 LENGTH 20
-            FROM WORKW LENGTH 9.
-    MOVE BUFTXT80 TO WORK.
-    MOVE BUFLEN TO WK-LENGTH.
-    ADD 1 TO WK-LENGTH.
-    WRITE LOG MESSAGE ID 9060300
-      PARMS FROM MSG11 LENGTH 8
-            FROM WORKW LENGTH WK-LENGTH.
+    IF CFG-VERBOSE-ON
+      MOVE BUFLEN TO WORK
+      WRITE LOG MESSAGE ID 9060300
+        PARMS FROM MSG10 LENGTH 20
+              FROM WORKW LENGTH 9
+      MOVE BUFTXT80 TO WORK
+      MOVE BUFLEN TO WK-LENGTH
+      ADD 1 TO WK-LENGTH
+      WRITE LOG MESSAGE ID 9060300
+        PARMS FROM MSG11 LENGTH 8
+              FROM WORKW LENGTH WK-LENGTH
+      END-IF.
+
+*****************************************************************
+ Recognize control commands instead of blindly echoing the data. *
+ The client's original length and 4 bytes are saved first because *
+ TCP-CMD-CHECK can overwrite BUFLEN/BUFTXT04 in place (e.g. PING's *
+ reply is PONG, STAT's reply is 22 bytes long) - the terminate-    *
+ keyword check below must still compare against what the client    *
+ actually sent, not whatever command response TCP-CMD-CHECK left   *
+ behind.                                                           *
+*****************************************************************
+    MOVE BUFLEN   TO WK-ORIG-BUFLEN.
+    MOVE BUFTXT04 TO WK-ORIG-BUFTXT04.
+    PERFORM TCP-CMD-CHECK THRU TCP-CMD-CHECK-EXIT.
 
 *****************************************************************
  Send the message back to the client                            *
@@ -119,12 +232,166 @@ TCP-START.
     MOVE 1 TO WK-SUBSCRIPT.
     PERFORM TCP-WRITE THRU TCP-WRITE-EXIT.
 
-    IF BUFLEN = 4 AND BUFTXT04 = 'STOP'
+    IF WK-ORIG-BUFLEN = 4 AND WK-ORIG-BUFTXT04 = CFG-TERM-KEYWORD
+      SET TERM-REASON-STOP TO TRUE
       PERFORM TCP-CLOSE THRU TCP-CLOSE-EXIT.
 
 TCP-EXIT.
+    PERFORM TCP-LOG-ACTIVITY THRU TCP-LOG-ACTIVITY-EXIT.
+    PERFORM TCP-SESSION-TRACK THRU TCP-SESSION-TRACK-EXIT.
     GOBACK.
 
+*****************************************************************
+ Procedure to check the operator drain flag. A brand-new socket  *
+ (resume count 0) is sent a "server draining" message and closed  *
+ without further processing when DRAIN-ACTIVE is set; a socket    *
+ already in progress is never affected.                          *
+*****************************************************************
+TCP-DRAIN-CHECK.
+    IF SOCKET-RESUME-COUNT = 0
+      MOVE 'COBLIS01' TO DRAIN-ID
+      OBTAIN CALC COBLIS-DRAIN
+      IF NOT DB-NOTFND AND DRAIN-ACTIVE
+        MOVE RESP-DRAIN TO BUFTXT80
+        MOVE 20 TO BUFLEN
+        MOVE 24 TO WK-LENGTH
+        MOVE 1  TO WK-SUBSCRIPT
+        PERFORM TCP-WRITE THRU TCP-WRITE-EXIT
+        IF TERM-FLAG NOT = 1
+          SET TERM-REASON-DRAIN TO TRUE
+          PERFORM TCP-CLOSE THRU TCP-CLOSE-EXIT
+          MOVE 1 TO TERM-FLAG
+          END-IF
+        END-IF
+      END-IF.
+TCP-DRAIN-CHECK-EXIT.
+    EXIT.
+
+*****************************************************************
+ Procedure to load the COBLIS-CONFIG record for this invocation. *
+ If the config row is missing, fall back to the original built-in *
+ defaults (80-byte ceiling, 'STOP' keyword, quiet logging) so the *
+ listener keeps working exactly as it always has.                *
+*****************************************************************
+TCP-LOAD-CONFIG.
+    MOVE 'COBLIS01' TO CFG-ID.
+    OBTAIN CALC COBLIS-CONFIG.
+    IF DB-NOTFND
+      MOVE 80     TO CFG-MAX-MSG-LEN
+      MOVE 'STOP' TO CFG-TERM-KEYWORD
+      MOVE 'N'    TO CFG-LOG-VERBOSE
+      END-IF.
+
+*****************************************************************
+ WK-PHYS-CHUNK-MAX is the single-shot/chunk-size threshold, and it *
+ can only ever be tuned DOWN from 80 via CFG-MAX-MSG-LEN, never up -*
+ BUFTXT80 is a physical 80-byte work area (the BUFFER-REDEF layout  *
+ below), and no config value can make that area hold more bytes     *
+ than it physically does. A CFG-MAX-MSG-LEN over 80 is treated the  *
+ same as a missing config row (clamped to the 80-byte ceiling); a    *
+ value under 1 is clamped to the same ceiling so a misconfigured     *
+ zero/negative row can't drive the chunk length to zero.             *
+*****************************************************************
+    IF CFG-MAX-MSG-LEN GREATER THAN 80
+       OR CFG-MAX-MSG-LEN LESS THAN 1
+      MOVE 80 TO WK-PHYS-CHUNK-MAX
+    ELSE
+      MOVE CFG-MAX-MSG-LEN TO WK-PHYS-CHUNK-MAX
+      END-IF.
+TCP-LOAD-CONFIG-EXIT.
+    EXIT.
+
+*****************************************************************
+ Procedure to validate the 8-byte handshake token a client must  *
+ present as the very first message on a new socket. A short/long *
+ first message or a token not found in COBLIS-TOKEN closes the   *
+ socket with no echo; a valid token just leaves the connection   *
+ open for the client's next message.                             *
+*****************************************************************
+TCP-TOKEN-CHECK.
+    IF BUFLEN NOT = 8
+      SET TERM-REASON-TOKEN-FAIL TO TRUE
+      PERFORM TCP-CLOSE THRU TCP-CLOSE-EXIT
+      MOVE 1 TO TERM-FLAG
+      GO TO TCP-TOKEN-CHECK-EXIT
+      END-IF.
+
+    MOVE 8 TO WK-LENGTH.
+    MOVE 5 TO WK-SUBSCRIPT.
+    PERFORM TCP-READ THRU TCP-READ-EXIT.
+    IF TERM-FLAG = 1 GO TO TCP-TOKEN-CHECK-EXIT.
+
+    MOVE BUFTOK08 TO TOK-VALUE.
+    OBTAIN CALC COBLIS-TOKEN.
+    IF DB-NOTFND
+      SET TERM-REASON-TOKEN-FAIL TO TRUE
+      PERFORM TCP-CLOSE THRU TCP-CLOSE-EXIT
+      MOVE 1 TO TERM-FLAG
+      END-IF.
+TCP-TOKEN-CHECK-EXIT.
+    EXIT.
+
+*****************************************************************
+ Procedure to recognize a control command in BUFTXT04 and build  *
+ a real status response in place of the echoed data. PING gets a *
+ PONG acknowledgement, STAT returns the socket descriptor and    *
+ resume count currently in use. Anything else falls through and  *
+ TCP-START echoes the buffer back unchanged, exactly as before.  *
+*****************************************************************
+TCP-CMD-CHECK.
+    IF BUFLEN = 4 AND BUFTXT04 = CMD-PING
+      MOVE 4 TO BUFLEN
+      MOVE RESP-PING TO BUFTXT04
+    ELSE
+      IF BUFLEN = 4 AND BUFTXT04 = CMD-STAT
+        MOVE SOCKET-DESCRIPTOR TO RESP-STAT-DESC
+        MOVE SOCKET-RESUME-COUNT TO RESP-STAT-RESUME
+        MOVE RESP-STAT TO BUFTXT80
+        MOVE 22 TO BUFLEN
+      END-IF
+    END-IF.
+TCP-CMD-CHECK-EXIT.
+    EXIT.
+
+*****************************************************************
+ Procedure to read and echo a message whose data is larger than  *
+ the 80-byte BUFTXT80 work area can hold in one piece. The 4-byte *
+ length prefix is echoed once, up front, exactly as the client   *
+ sent it; the data then travels in as many 80-byte (or smaller,  *
+ for the last piece) read/write pairs as it takes.               *
+*****************************************************************
+TCP-READ-CHUNKS.
+    MOVE BUFLEN TO WK-REMAINING.
+    MOVE 4 TO WK-LENGTH.
+    MOVE 1 TO WK-SUBSCRIPT.
+    PERFORM TCP-WRITE THRU TCP-WRITE-EXIT.
+    IF TERM-FLAG = 1 GO TO TCP-READ-CHUNKS-EXIT.
+
+    PERFORM UNTIL WK-REMAINING = 0 OR TERM-FLAG = 1
+      IF WK-REMAINING GREATER THAN WK-PHYS-CHUNK-MAX
+        MOVE WK-PHYS-CHUNK-MAX TO WK-CHUNK-LEN
+      ELSE
+        MOVE WK-REMAINING TO WK-CHUNK-LEN
+        END-IF
+      MOVE WK-CHUNK-LEN TO WK-LENGTH
+      MOVE 5 TO WK-SUBSCRIPT
+      PERFORM TCP-READ THRU TCP-READ-EXIT
+      IF TERM-FLAG NOT = 1
+        IF CFG-VERBOSE-ON
+          MOVE WK-CHUNK-LEN TO WORK
+          WRITE LOG MESSAGE ID 9060300
+            PARMS FROM MSG10 LENGTH 20
+                  FROM WORKW LENGTH 9
+          END-IF
+        MOVE WK-CHUNK-LEN TO WK-LENGTH
+        MOVE 5 TO WK-SUBSCRIPT
+        PERFORM TCP-WRITE THRU TCP-WRITE-EXIT
+        SUBTRACT WK-CHUNK-LEN FROM WK-REMAINING
+        END-IF
+    END-PERFORM.
+TCP-READ-CHUNKS-EXIT.
+    EXIT.
+
 *****************************************************************
  Procedure to read a message from the client                    *
 *****************************************************************
@@ -140,16 +407,26 @@ TCP-READ.
                             BUFFER-ARRAY(WK-SUBSCRIPT),
                             WK-LENGTH,
                             RETLEN
-      MOVE SOCKET-RETCD TO WORK
-      WRITE LOG MESSAGE ID 9060300
-        PARMS FROM MSG07 LENGTH 20
-              FROM WORKW LENGTH 9
+      IF CFG-VERBOSE-ON
+        MOVE SOCKET-RETCD TO WORK
+        WRITE LOG MESSAGE ID 9060300
+          PARMS FROM MSG07 LENGTH 20
+                FROM WORKW LENGTH 9
+        END-IF
       IF SOCKET-RETCD NOT = 0 OR RETLEN = 0
+        IF SOCKET-RETCD = 0 AND RETLEN = 0
+          SET TERM-REASON-CLIENT-CLOSE TO TRUE
+          END-IF
         PERFORM TCP-ERROR THRU TCP-ERROR-EXIT
-        GO TO TCP-READ-EXIT
+        IF NOT RETRY-ALLOWED
+          GO TO TCP-READ-EXIT
+          END-IF
+      ELSE
+        MOVE 0 TO RETRY-COUNT
+        ADD RETLEN TO WK-SUBSCRIPT
+        ADD RETLEN TO WK-BYTES-IN
+        SUBTRACT RETLEN FROM WK-LENGTH
         END-IF
-      ADD RETLEN TO WK-SUBSCRIPT
-      SUBTRACT RETLEN FROM WK-LENGTH
     END-PERFORM.
 TCP-READ-EXIT.
     EXIT.
@@ -169,16 +446,26 @@ TCP-WRITE.
                             BUFFER-ARRAY(WK-SUBSCRIPT),
                             WK-LENGTH,
                             RETLEN
-      MOVE SOCKET-RETCD TO WORK
-      WRITE LOG MESSAGE ID 9060300
-        PARMS FROM MSG07 LENGTH 20
-              FROM WORKW LENGTH 9
+      IF CFG-VERBOSE-ON
+        MOVE SOCKET-RETCD TO WORK
+        WRITE LOG MESSAGE ID 9060300
+          PARMS FROM MSG07 LENGTH 20
+                FROM WORKW LENGTH 9
+        END-IF
       IF SOCKET-RETCD NOT = 0 OR RETLEN = 0
+        IF SOCKET-RETCD = 0 AND RETLEN = 0
+          SET TERM-REASON-CLIENT-CLOSE TO TRUE
+          END-IF
         PERFORM TCP-ERROR THRU TCP-ERROR-EXIT
-        GO TO TCP-WRITE-EXIT
+        IF NOT RETRY-ALLOWED
+          GO TO TCP-WRITE-EXIT
+          END-IF
+      ELSE
+        MOVE 0 TO RETRY-COUNT
+        ADD RETLEN TO WK-SUBSCRIPT
+        ADD RETLEN TO WK-BYTES-OUT
+        SUBTRACT RETLEN FROM WK-LENGTH
         END-IF
-      ADD RETLEN TO WK-SUBSCRIPT
-      SUBTRACT RETLEN FROM WK-LENGTH
     END-PERFORM.
 TCP-WRITE-EXIT.
     EXIT.
@@ -194,10 +481,12 @@ TCP-CLOSE.
                           SOCKET-ERRNO,
                           SOCKET-RSNCD,
                           SOCKET-DESCRIPTOR.
-    MOVE SOCKET-RETCD TO WORK.
-    WRITE LOG MESSAGE ID 9060300
-      PARMS FROM MSG07 LENGTH 20
-            FROM WORKW LENGTH 9.
+    IF CFG-VERBOSE-ON
+      MOVE SOCKET-RETCD TO WORK
+      WRITE LOG MESSAGE ID 9060300
+        PARMS FROM MSG07 LENGTH 20
+              FROM WORKW LENGTH 9
+      END-IF.
 TCP-CLOSE-EXIT.
     EXIT.
 
@@ -213,15 +502,197 @@ TCP-ERROR.
     WRITE LOG MESSAGE ID 9060300
        PARMS FROM MSG09 LENGTH 20
              FROM WORKW LENGTH 9.
-    MOVE RETLEN  TO WORK.
-    WRITE LOG MESSAGE ID 9060300
-       PARMS FROM MSG10 LENGTH 20
-             FROM WORKW LENGTH 9.
-    PERFORM TCP-CLOSE THRU TCP-CLOSE-EXIT.
-    MOVE 1 TO TERM-FLAG.
+    IF CFG-VERBOSE-ON
+      MOVE RETLEN  TO WORK
+      WRITE LOG MESSAGE ID 9060300
+         PARMS FROM MSG10 LENGTH 20
+               FROM WORKW LENGTH 9
+      END-IF.
+
+*****************************************************************
+ Translate the raw reason/errno pair into plain English and log  *
+ it alongside the numeric codes above, win or lose on the retry   *
+ decision below. A client-close is not a socket error, so it gets *
+ no diagnosis lookup - there is no code pair to explain.         *
+*****************************************************************
+    IF NOT TERM-REASON-CLIENT-CLOSE
+      PERFORM TCP-DIAGNOSE-ERROR THRU TCP-DIAGNOSE-ERROR-EXIT
+      END-IF.
+
+*****************************************************************
+ A client-close is never retried. A genuine socket error is      *
+ retried, up to RETRY-MAX times, only when the reason/errno pair *
+ looks transient; anything else falls straight through to the    *
+ unconditional close below, exactly as before. TERM-REASON-ERROR *
+ is only set once a retry is no longer possible, so a connection  *
+ that recovers from a transient blip keeps its end reason blank   *
+ (still open) instead of being logged as an error.               *
+*****************************************************************
+    MOVE 'N' TO RETRY-SWITCH.
+    IF NOT TERM-REASON-CLIENT-CLOSE
+      IF (SOCKET-RSNCD = RETRYABLE-RSNCD-1 OR
+          SOCKET-ERRNO = RETRYABLE-ERRNO-1)
+         AND RETRY-COUNT LESS THAN RETRY-MAX
+        ADD 1 TO RETRY-COUNT
+        PERFORM TCP-BACKOFF-DELAY THRU TCP-BACKOFF-DELAY-EXIT
+        SET RETRY-ALLOWED TO TRUE
+        END-IF
+      END-IF.
+
+    IF NOT RETRY-ALLOWED
+      IF NOT TERM-REASON-CLIENT-CLOSE
+        SET TERM-REASON-ERROR TO TRUE
+        MOVE SOCKET-RSNCD TO WK-LAST-RSNCD
+        END-IF
+      PERFORM TCP-CLOSE THRU TCP-CLOSE-EXIT
+      MOVE 1 TO TERM-FLAG
+      END-IF.
 TCP-ERROR-EXIT.
     EXIT.
 
+*****************************************************************
+ Procedure to look up a plain-English diagnosis for the socket   *
+ reason code/errno pair just received and log it. A pair with no *
+ entry in the table logs a generic "no diagnosis on file" notice *
+ rather than failing the call.                                   *
+*****************************************************************
+TCP-DIAGNOSE-ERROR.
+    MOVE SOCKET-RSNCD TO DIAG-RSNCD.
+    MOVE SOCKET-ERRNO TO DIAG-ERRNO.
+    OBTAIN CALC COBLIS-ERR-DIAG.
+    IF DB-NOTFND
+      MOVE DIAG-DEFAULT-TEXT TO WORK
+    ELSE
+      MOVE DIAG-TEXT TO WORK
+      END-IF.
+    WRITE LOG MESSAGE ID 9060300
+       PARMS FROM MSG12 LENGTH 20
+             FROM WORKW LENGTH 41.
+TCP-DIAGNOSE-ERROR-EXIT.
+    EXIT.
+
+*****************************************************************
+ Procedure to pace a retry. IDMSOCKI has no sleep/select-with-   *
+ timeout function in this socket interface, so the delay is a    *
+ calibrated CPU spin scaled by the retry attempt (a short pause  *
+ the first time, longer on each subsequent attempt). This still  *
+ burns CPU in the task's own time slice rather than truly         *
+ detaching it - a real timer-driven redrive would need a DC       *
+ scheduling facility this region does not expose to an            *
+ application task, so the iteration count here is kept small and  *
+ bounded by RETRY-MAX (3 attempts) rather than grown further.     *
+*****************************************************************
+TCP-BACKOFF-DELAY.
+    COMPUTE WK-DELAY-ITERATIONS = RETRY-COUNT * 5000.
+    PERFORM TCP-BACKOFF-SPIN
+      VARYING WK-DELAY-SUBSCRIPT FROM 1 BY 1
+      UNTIL WK-DELAY-SUBSCRIPT GREATER THAN WK-DELAY-ITERATIONS.
+TCP-BACKOFF-DELAY-EXIT.
+    EXIT.
+
+TCP-BACKOFF-SPIN.
+    CONTINUE.
+
+*****************************************************************
+ Procedure to maintain the per-connection activity-log record.   *
+ COBLIS-ACTIVITY is CALC-keyed on AL-SOCKET-DESCRIPTOR alone - no  *
+ composite key exists for this record, so OBTAIN CALC can only     *
+ ever return the one row currently sitting under that descriptor   *
+ value, never distinguish "this connection's row" from "some       *
+ earlier, unrelated connection's row that reused the same           *
+ descriptor." The OS cannot hand out a descriptor number that is    *
+ still open, though, so the only moment that ambiguity can arise     *
+ is resume count 0 (a brand-new connection, whose descriptor may    *
+ be a stale reuse) - every later resume of an already-open          *
+ connection is guaranteed to OBTAIN CALC its own row, since no      *
+ other connection could have claimed the same descriptor while      *
+ this one is still live. So resume count 0 explicitly OBTAINs the  *
+ row for this descriptor first: if one is already sitting there     *
+ (a leftover from an earlier, long-closed connection - this log is  *
+ append-only, never ERASEd), it is reclaimed and reset in place     *
+ with MODIFY rather than STOREd as a duplicate; only a genuinely    *
+ unused descriptor gets a fresh STORE. Either way AL-FIRST-SEEN is   *
+ stamped fresh at resume 0 and left untouched on every later        *
+ resume, so it always reflects this connection's own start time.   *
+*****************************************************************
+TCP-LOG-ACTIVITY.
+    ACCEPT WK-TS-DATE FROM DATE YYYYMMDD.
+    ACCEPT WK-TS-TIME FROM TIME.
+
+    MOVE SOCKET-DESCRIPTOR    TO AL-SOCKET-DESCRIPTOR.
+    MOVE SOCKET-RESUME-COUNT  TO AL-RESUME-COUNT.
+    MOVE WK-TIMESTAMP         TO AL-TIMESTAMP.
+    MOVE TERM-REASON          TO AL-END-REASON.
+    MOVE WK-LAST-RSNCD        TO AL-LAST-RSNCD.
+
+    IF SOCKET-RESUME-COUNT = 0
+      OBTAIN CALC COBLIS-ACTIVITY
+      MOVE WK-TIMESTAMP TO AL-FIRST-SEEN
+      MOVE WK-BYTES-IN  TO AL-BYTES-IN
+      MOVE WK-BYTES-OUT TO AL-BYTES-OUT
+      IF DB-NOTFND
+        STORE COBLIS-ACTIVITY
+      ELSE
+        MOVE SOCKET-RESUME-COUNT TO AL-RESUME-COUNT
+        MOVE WK-TIMESTAMP        TO AL-TIMESTAMP
+        MOVE TERM-REASON         TO AL-END-REASON
+        MOVE WK-LAST-RSNCD       TO AL-LAST-RSNCD
+        MODIFY COBLIS-ACTIVITY
+        END-IF
+    ELSE
+      OBTAIN CALC COBLIS-ACTIVITY
+      IF DB-NOTFND
+        MOVE WK-TIMESTAMP TO AL-FIRST-SEEN
+        MOVE WK-BYTES-IN  TO AL-BYTES-IN
+        MOVE WK-BYTES-OUT TO AL-BYTES-OUT
+        STORE COBLIS-ACTIVITY
+      ELSE
+        ADD WK-BYTES-IN  TO AL-BYTES-IN
+        ADD WK-BYTES-OUT TO AL-BYTES-OUT
+        MOVE SOCKET-RESUME-COUNT TO AL-RESUME-COUNT
+        MOVE WK-TIMESTAMP        TO AL-TIMESTAMP
+        MOVE TERM-REASON         TO AL-END-REASON
+        MOVE WK-LAST-RSNCD       TO AL-LAST-RSNCD
+        MODIFY COBLIS-ACTIVITY
+        END-IF
+      END-IF.
+TCP-LOG-ACTIVITY-EXIT.
+    EXIT.
+
+*****************************************************************
+ Procedure to maintain the live active-session table that backs  *
+ the operator session-view transaction. A socket that is ending   *
+ (TERM-FLAG = 1) has its row ERASEd; a socket left open for a     *
+ future resume gets its row STOREd (resume count 0) or MODIFYed    *
+ (later resumes) with the current resume count and timestamp.     *
+*****************************************************************
+TCP-SESSION-TRACK.
+    MOVE SOCKET-DESCRIPTOR TO SESS-SOCKET-DESCRIPTOR.
+
+    IF TERM-FLAG = 1
+      OBTAIN CALC COBLIS-SESSION
+      IF NOT DB-NOTFND
+        ERASE COBLIS-SESSION
+        END-IF
+    ELSE
+      MOVE SOCKET-RESUME-COUNT TO SESS-RESUME-COUNT
+      MOVE WK-TIMESTAMP        TO SESS-LAST-ACTIVITY
+      IF SOCKET-RESUME-COUNT = 0
+        STORE COBLIS-SESSION
+      ELSE
+        OBTAIN CALC COBLIS-SESSION
+        IF DB-NOTFND
+          STORE COBLIS-SESSION
+        ELSE
+          MOVE SOCKET-RESUME-COUNT TO SESS-RESUME-COUNT
+          MOVE WK-TIMESTAMP        TO SESS-LAST-ACTIVITY
+          MODIFY COBLIS-SESSION
+          END-IF
+        END-IF
+      END-IF.
+TCP-SESSION-TRACK-EXIT.
+    EXIT.
+
 *****************************************************************
 
     COPY IDMS IDMS-STATUS.
