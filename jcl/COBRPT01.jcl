@@ -0,0 +1,19 @@
+//COBRPT01 JOB (ACCTNO),'COBLIS NIGHTLY RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* COBRPT01 - NIGHTLY ROLLUP OF COBLIS CONNECTION ACTIVITY      *
+//*            RUNS AGAINST THE COBLIS-ACTIVITY AREA WRITTEN BY  *
+//*            THE COBLIS TCP/IP LISTENER.                       *
+//*-------------------------------------------------------------*
+//STEP010  EXEC PGM=IDMSCHUP,COND=(4,LT)
+//STEPLIB  DD   DISP=SHR,DSN=CAIDMS.LOADLIB
+//         DD   DISP=SHR,DSN=COBLIS.LOADLIB
+//SYSCTL   DD   DISP=SHR,DSN=COBLIS.DICTNARY.SYSCTL
+//*
+//STEP020  EXEC PGM=COBRPT01,COND=(4,LT)
+//STEPLIB  DD   DISP=SHR,DSN=CAIDMS.LOADLIB
+//         DD   DISP=SHR,DSN=COBLIS.LOADLIB
+//SYSCTL   DD   DISP=SHR,DSN=COBLIS.DICTNARY.SYSCTL
+//RPTFILE  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
